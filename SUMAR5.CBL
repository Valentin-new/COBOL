@@ -3,6 +3,12 @@
       * Date: 24/02/2024
       * Purpose: SUMAR PRIMEROS 5 NUMEROS NATURALES
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  MAIN-PROCEDURE now PERFORMs SUMA-NUMEROS-NATURALES
+      *             and displays the final total.
+      * 2026-08-08  Generalized to sum the first N naturals, N entered
+      *             at the prompt, plus the resulting average.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -19,9 +25,13 @@
       *-----------------------
        WORKING-STORAGE SECTION.
        
-       01 SUMAR        PIC 9(2) VALUE 0.
-       
-       01 CONTADOR     PIC 9 VALUE 0.
+       01 SUMAR        PIC 9(7) VALUE 0.
+
+       01 CONTADOR     PIC 9(4) VALUE 0.
+
+       01 N            PIC 9(4) VALUE 5.
+
+       01 PROMEDIO     PIC 9(5)V9(2) VALUE 0.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -29,7 +39,19 @@
       **
       * The main procedure of the program
       **
-            DISPLAY "SUMAR LOS 5 PRIMEROS NUMEROS NATURALES "
+            DISPLAY "SUMAR LOS PRIMEROS N NUMEROS NATURALES "
+            DISPLAY "INTRODUZCA N"
+            ACCEPT N
+
+            PERFORM SUMA-NUMEROS-NATURALES N TIMES
+
+            DISPLAY "SUMA TOTAL DE LOS PRIMEROS " N " NATURALES: " SUMAR
+
+            IF N > 0
+               COMPUTE PROMEDIO = SUMAR / N
+               DISPLAY "PROMEDIO: " PROMEDIO
+            END-IF
+
             STOP RUN.
       ** add other procedures here
        

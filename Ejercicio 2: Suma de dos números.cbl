@@ -1,15 +1,70 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. SumaDosNumeros.
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+ SELECT LOG-FILE ASSIGN TO "SUMA_LOG.LOG"
+ ORGANIZATION IS LINE SEQUENTIAL
+ FILE STATUS IS LOG-STATUS.
  DATA DIVISION.
+ FILE SECTION.
+ FD LOG-FILE.
+ 01 LOG-RECORD PIC X(80).
  WORKING-STORAGE SECTION.
  01 NUM1 PIC 9(4) VALUE 0.
- 01 NUM2 PIC 9(4) VALUE 0.
- 01 SUMA PIC 9(4) VALUE 0.
+ 01 CANTIDAD PIC 9(2) VALUE 0.
+ 01 IDX-NUM PIC 9(2) VALUE 0.
+ 01 TABLA-NUMEROS.
+ 05 NUMERO OCCURS 50 TIMES PIC 9(4).
+ 01 SUMA PIC 9(6) VALUE 0.
+ 01 LOG-STATUS PIC X(2).
+ 01 FECHA-HOY PIC 9(8).
+ 01 LINEA-LOG.
+ 05 LL-CANTIDAD PIC Z(1)9.
+ 05 FILLER PIC X VALUE SPACE.
+ 05 LL-SUMA PIC Z(5)9.
+ 05 FILLER PIC X VALUE SPACE.
+ 05 LL-FECHA PIC 9(8).
  PROCEDURE DIVISION.
- DISPLAY "Ingrese el primer número: ".
- ACCEPT NUM1.
- DISPLAY "Ingrese el segundo número: ".
- ACCEPT NUM2.
- ADD NUM1 TO NUM2 GIVING SUMA.
+ INICIO.
+ PERFORM ABRIR-LOG-FILE.
+ PERFORM PEDIR-CANTIDAD.
+ PERFORM LEER-NUMERO
+ VARYING IDX-NUM FROM 1 BY 1 UNTIL IDX-NUM > CANTIDAD.
+ PERFORM SUMAR-NUMEROS
+ VARYING IDX-NUM FROM 1 BY 1 UNTIL IDX-NUM > CANTIDAD.
  DISPLAY "La suma es: " SUMA.
+ PERFORM ESCRIBIR-LOG.
+ CLOSE LOG-FILE.
  STOP RUN.
+ ABRIR-LOG-FILE.
+*> Create it on the first run ever, then just keep extending it.
+ OPEN EXTEND LOG-FILE.
+ IF LOG-STATUS = "35"
+ OPEN OUTPUT LOG-FILE
+ CLOSE LOG-FILE
+ OPEN EXTEND LOG-FILE
+ END-IF.
+ PEDIR-CANTIDAD.
+*> TABLA-NUMEROS only has 50 slots -- keep re-prompting past that.
+ DISPLAY "Cuántos números desea sumar (1-50): ".
+ ACCEPT CANTIDAD.
+ IF CANTIDAD < 1 OR CANTIDAD > 50
+ DISPLAY "Debe ser un número entre 1 y 50."
+ PERFORM PEDIR-CANTIDAD
+ END-IF.
+ LEER-NUMERO.
+ DISPLAY "Ingrese el número " IDX-NUM ": ".
+ ACCEPT NUM1.
+ MOVE NUM1 TO NUMERO (IDX-NUM).
+ SUMAR-NUMEROS.
+ ADD NUMERO (IDX-NUM) TO SUMA
+ ON SIZE ERROR
+ DISPLAY "ERROR: LA SUMA SE DESBORDA, RESULTADO TRUNCADO"
+ END-ADD.
+ ESCRIBIR-LOG.
+ ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+ MOVE CANTIDAD TO LL-CANTIDAD.
+ MOVE SUMA TO LL-SUMA.
+ MOVE FECHA-HOY TO LL-FECHA.
+ WRITE LOG-RECORD FROM LINEA-LOG.

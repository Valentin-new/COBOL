@@ -1,17 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CRUDOperations.
 
+      * Modification History:
+      * 2026-08-08  DELETE-RECORD now confirms with the user and checks
+      *             the ID exists before it shells out to crud_db.py.
+      * 2026-08-08  Every create/read/update/delete now appends a line
+      *             to audit.log.
+      * 2026-08-08  Added "search" (by ID or by name) to the menu.
+      * 2026-08-08  Added "import" to bulk-create names listed one per
+      *             line in import.txt.
+      * 2026-08-08  EXIT-STATUS from crud_db.py is now checked after
+      *             every call and recorded on the audit line.
+      * 2026-08-08  READ-RECORDS now pauses every WS-PAGE-SIZE lines
+      *             instead of scrolling the whole listing at once.
+      * 2026-08-08  Create/update/delete/import now fill in WS-REQUEST
+      *             and let CONSTRUIR-COMANDO assemble CMD, instead of
+      *             each paragraph poking WS-ID/WS-NAME into CMD at
+      *             hard-coded byte offsets.
+      * 2026-08-08  Added "export" to write the current records out to
+      *             export.csv.
+      * 2026-08-08  Create/update/delete now leave a checkpoint marker
+      *             so a session that gets interrupted can tell where
+      *             it left off.
+      * 2026-08-09  DELETE-RECORD now writes an audit line even when it
+      *             exits early (ID not found, or the user declined the
+      *             confirm prompt).
+      * 2026-08-09  PARTIR-LINEA-EXPORTADA now trims WS-EXPORT-NOMBRE so
+      *             export.csv doesn't carry the leading space and
+      *             trailing padding from the fixed-width field.
+      * 2026-08-09  BULK-IMPORT now reads checkpoint.dat before it
+      *             starts and, if the prior run left off mid-import,
+      *             skips back over the names already created instead
+      *             of recreating them.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT RESULT-FILE ASSIGN TO 'result.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO 'audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT BULK-FILE ASSIGN TO 'import.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BULK-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO 'export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  RESULT-FILE.
        01  RESULT-RECORD   PIC X(200).
 
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD    PIC X(200).
+
+       FD  BULK-FILE.
+       01  BULK-RECORD     PIC X(100).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE     PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC X(134).
+
        WORKING-STORAGE SECTION.
        01  CMD             PIC X(200).
        01  WS-OPERATION    PIC X(10).
@@ -20,58 +75,314 @@
        01  WS-EXIT         PIC X(3) VALUE 'NO '.
        01  WS-EOF          PIC X(3) VALUE 'NO '.
        01  EXIT-STATUS     PIC S9(4) BINARY.
+       01  WS-CONFIRM      PIC X(3).
+       01  WS-ID-EDIT      PIC ZZZ9.
+       01  WS-ID-KEY       PIC X(6).
+       01  WS-ID-KEY-LEN   PIC 9(2) COMP.
+       01  ID-EXISTE       PIC X(3) VALUE 'NO '.
+           88 EL-ID-EXISTE VALUE 'SI '.
+       01  WS-OPERACION-VALIDA PIC X(3) VALUE 'NO '.
+           88 ES-OPERACION-VALIDA VALUE 'SI '.
+       01  WS-EXPORT-ID    PIC X(20).
+       01  WS-EXPORT-NOMBRE PIC X(150).
+       01  WS-SEARCH-MODE  PIC X(4).
+       01  WS-SEARCH-NAME  PIC X(100).
+       01  WS-SEARCH-NAME-LEN PIC 9(3) COMP.
+       01  NAME-MATCH-COUNT PIC 9(4) VALUE 0.
+       01  ANY-MATCH-FOUND PIC X(3) VALUE 'NO '.
+           88 HAY-COINCIDENCIA VALUE 'SI '.
+       01  BULK-STATUS     PIC X(2).
+       01  BULK-EOF        PIC X(3) VALUE 'NO '.
+       01  BULK-IMPORT-COUNT PIC 9(4) VALUE 0.
+       01  WS-IMPORT-HUBO-ERROR PIC X(3) VALUE 'NO '.
+           88 HUBO-ERROR-IMPORT VALUE 'SI '.
+       01  WS-LOTE-SALTANDO PIC X(3) VALUE 'NO '.
+           88 SE-DEBE-SALTAR-LINEA VALUE 'SI '.
+       01  WS-REANUDAR-NOMBRE PIC X(100).
+       01  WS-LOTE-OMITIDOS PIC 9(4) VALUE 0.
+       01  WS-DELETE-REALIZADO PIC X(3) VALUE 'NO '.
+           88 SE-REALIZO-DELETE VALUE 'SI '.
+       01  WS-RESULTADO    PIC X(4) VALUE SPACES.
+       01  WS-PAGE-SIZE    PIC 9(2) VALUE 10.
+       01  WS-LINE-COUNT   PIC 9(4) VALUE 0.
+       01  WS-PAUSE        PIC X(1).
+       01  WS-REQUEST.
+           05 WR-OPERACION PIC X(10).
+           05 WR-CON-ID    PIC X(3) VALUE 'NO '.
+               88 WR-LLEVA-ID VALUE 'SI '.
+           05 WR-ID        PIC 9(4).
+           05 WR-CON-NOMBRE PIC X(3) VALUE 'NO '.
+               88 WR-LLEVA-NOMBRE VALUE 'SI '.
+           05 WR-NOMBRE    PIC X(100).
+       01  WS-CMD-PTR      PIC 9(4) COMP.
+       01  WS-EXPORT-COUNT PIC 9(4) VALUE 0.
+       01  CHECKPOINT-STATUS PIC X(2).
+       01  LINEA-CHECKPOINT.
+           05 CP-FECHA     PIC 9(8).
+           05 FILLER       PIC X VALUE SPACE.
+           05 CP-HORA      PIC 9(8).
+           05 FILLER       PIC X VALUE SPACE.
+           05 CP-OPERACION PIC X(10).
+           05 FILLER       PIC X VALUE SPACE.
+           05 CP-ID        PIC 9(4).
+           05 FILLER       PIC X VALUE SPACE.
+           05 CP-NOMBRE    PIC X(100).
+       01  AUDIT-STATUS    PIC X(2).
+       01  WS-FECHA-HORA.
+           05 WS-FECHA     PIC 9(8).
+           05 WS-HORA      PIC 9(8).
+       01  LINEA-AUDITORIA.
+           05 LA-FECHA     PIC 9(8).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LA-HORA      PIC 9(8).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LA-OPERACION PIC X(10).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LA-ID        PIC 9(4).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LA-NOMBRE    PIC X(100).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LA-RESULTADO PIC X(4).
 
        PROCEDURE DIVISION.
            MAIN-LOGIC.
+               PERFORM ABRIR-AUDIT-FILE
+               PERFORM MOSTRAR-CHECKPOINT
                PERFORM UNTIL WS-EXIT = 'YES'
-                DISPLAY "operation: create, read, update, delete, exit"
+                DISPLAY "operation: create, read, update, delete, "
+                   "search, import, export, exit"
                    ACCEPT WS-OPERATION
 
+                   MOVE "NO " TO WS-OPERACION-VALIDA
                    EVALUATE TRUE
                        WHEN WS-OPERATION = "create"
+                           MOVE "SI " TO WS-OPERACION-VALIDA
                            PERFORM CREATE-RECORD
                        WHEN WS-OPERATION = "read"
+                           MOVE "SI " TO WS-OPERACION-VALIDA
                            PERFORM READ-RECORDS
                        WHEN WS-OPERATION = "update"
+                           MOVE "SI " TO WS-OPERACION-VALIDA
                            PERFORM UPDATE-RECORD
                        WHEN WS-OPERATION = "delete"
+                           MOVE "SI " TO WS-OPERACION-VALIDA
                            PERFORM DELETE-RECORD
+                       WHEN WS-OPERATION = "search"
+                           MOVE "SI " TO WS-OPERACION-VALIDA
+                           PERFORM SEARCH-RECORD
+                       WHEN WS-OPERATION = "import"
+                           MOVE "SI " TO WS-OPERACION-VALIDA
+                           PERFORM BULK-IMPORT
+                       WHEN WS-OPERATION = "export"
+                           MOVE "SI " TO WS-OPERACION-VALIDA
+                           PERFORM EXPORTAR-REGISTROS
                        WHEN WS-OPERATION = "exit"
                            MOVE "YES" TO WS-EXIT
                        WHEN OTHER
                            DISPLAY "Invalid operation."
                    END-EVALUATE
 
-                   DISPLAY "Operation completed."
+                   IF ES-OPERACION-VALIDA
+      * BULK-IMPORT issues one CALL 'SYSTEM' per line, so EXIT-STATUS
+      * by itself only reflects the last line -- branch on the
+      * cumulative flag IMPORTAR-UNA-LINEA sets instead for that case.
+      * DELETE-RECORD may return here without ever calling 'SYSTEM' (no
+      * record with that ID, or the user declined the confirm prompt),
+      * leaving EXIT-STATUS holding whatever VERIFICAR-EXISTE-ID's own
+      * read happened to return -- branch on whether a delete actually
+      * ran instead of trusting that stale value.
+                       EVALUATE TRUE
+                           WHEN WS-OPERATION = "import"
+                               IF HUBO-ERROR-IMPORT
+                                   DISPLAY "Operation failed: one or "
+                                       "more lines in import.txt could "
+                                       "not be imported."
+                               ELSE
+                                   DISPLAY "Operation completed."
+                               END-IF
+                           WHEN WS-OPERATION = "delete"
+                               IF NOT SE-REALIZO-DELETE
+                                   DISPLAY "Operation failed: no "
+                                       "record was deleted."
+                               ELSE
+                                   IF EXIT-STATUS = 0
+                                       DISPLAY "Operation completed."
+                                   ELSE
+                                       DISPLAY "Operation failed, exit "
+                                           "status: " EXIT-STATUS
+                                   END-IF
+                               END-IF
+                           WHEN OTHER
+                               IF EXIT-STATUS = 0
+                                   DISPLAY "Operation completed."
+                               ELSE
+                                   DISPLAY "Operation failed, exit "
+                                       "status: " EXIT-STATUS
+                               END-IF
+                       END-EVALUATE
+                   END-IF
                END-PERFORM
 
+               CLOSE AUDIT-FILE
                DISPLAY "Exiting the program."
                STOP RUN.
 
+           ABRIR-AUDIT-FILE.
+      * Create it on the first run ever, then just keep extending it.
+               OPEN EXTEND AUDIT-FILE
+               IF AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF
+               .
+
+           MOSTRAR-CHECKPOINT.
+      * checkpoint.dat holds only the most recent successful
+      * create/update/delete, so a session that was interrupted can
+      * tell where it left off before picking back up.
+               OPEN INPUT CHECKPOINT-FILE
+               IF CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           DISPLAY "Last checkpoint: " CHECKPOINT-RECORD
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "No prior checkpoint found; starting fresh."
+               END-IF
+               .
+
+           ESCRIBIR-CHECKPOINT.
+               ACCEPT CP-FECHA FROM DATE YYYYMMDD
+               ACCEPT CP-HORA FROM TIME
+               MOVE WS-OPERATION TO CP-OPERACION
+               MOVE WS-ID TO CP-ID
+      * create has no caller-supplied ID -- crud_db.py assigns it, and
+      * this program never reads that back, so the name is the one
+      * thing worth recording for a create checkpoint.
+               MOVE WS-NAME TO CP-NOMBRE
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD FROM LINEA-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+               .
+
+           ESCRIBIR-AUDITORIA.
+               ACCEPT WS-FECHA FROM DATE YYYYMMDD
+               ACCEPT WS-HORA FROM TIME
+               MOVE WS-FECHA TO LA-FECHA
+               MOVE WS-HORA TO LA-HORA
+               MOVE WS-OPERATION TO LA-OPERACION
+               MOVE WS-ID TO LA-ID
+               MOVE WS-NAME TO LA-NOMBRE
+               MOVE WS-RESULTADO TO LA-RESULTADO
+               WRITE AUDIT-RECORD FROM LINEA-AUDITORIA
+               MOVE SPACES TO WS-RESULTADO
+               .
+
+           VERIFICAR-EXIT-STATUS.
+               IF EXIT-STATUS = 0
+                   MOVE "OK" TO WS-RESULTADO
+               ELSE
+                   MOVE "ERR " TO WS-RESULTADO
+                   DISPLAY "Warning: crud_db.py returned a non-zero "
+                       "exit status."
+               END-IF
+               .
+
+           CONSTRUIR-COMANDO.
+      * Builds CMD from WS-REQUEST instead of poking WS-ID/WS-NAME into
+      * fixed byte positions -- callers set WR-OPERACION and whichever
+      * of WR-ID/WR-NOMBRE the operation needs before PERFORMing this.
+               MOVE SPACES TO CMD
+               MOVE 1 TO WS-CMD-PTR
+               STRING "python3 /app/crud_db.py " DELIMITED BY SIZE
+                   WR-OPERACION DELIMITED BY SPACE
+                   INTO CMD
+                   WITH POINTER WS-CMD-PTR
+               END-STRING
+               IF WR-LLEVA-ID
+                   STRING " " DELIMITED BY SIZE
+                       WR-ID DELIMITED BY SIZE
+                       INTO CMD
+                       WITH POINTER WS-CMD-PTR
+                   END-STRING
+               END-IF
+               IF WR-LLEVA-NOMBRE
+                   STRING " " DELIMITED BY SIZE
+                       WR-NOMBRE DELIMITED BY SIZE
+                       INTO CMD
+                       WITH POINTER WS-CMD-PTR
+                   END-STRING
+               END-IF
+               .
+
+           CONSTRUIR-CLAVE-ID.
+      * crud_db.py's read output prints ids unpadded, as "<id>: <name>"
+      * (confirmed by PARTIR-LINEA-EXPORTADA's UNSTRING on ":"), so the
+      * search key has to be the trimmed digits followed by the colon,
+      * not a zero-padded WS-ID moved straight into an alphanumeric
+      * field.
+               MOVE WS-ID TO WS-ID-EDIT
+               MOVE SPACES TO WS-ID-KEY
+               STRING FUNCTION TRIM(WS-ID-EDIT) DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   INTO WS-ID-KEY
+               END-STRING
+               COMPUTE WS-ID-KEY-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-ID-EDIT)) + 1
+               .
+
            CREATE-RECORD.
                DISPLAY "Enter name:"
                ACCEPT WS-NAME
-               MOVE "python3 /app/crud_db.py create " TO CMD
-               MOVE WS-NAME TO CMD (33:100)  
+               MOVE "create" TO WR-OPERACION
+               MOVE "NO " TO WR-CON-ID
+               MOVE "SI " TO WR-CON-NOMBRE
+               MOVE WS-NAME TO WR-NOMBRE
+               PERFORM CONSTRUIR-COMANDO
                DISPLAY "Command to execute: ", CMD
                CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
+               PERFORM VERIFICAR-EXIT-STATUS
                DISPLAY "Exit status: ", EXIT-STATUS
+               MOVE 0 TO WS-ID
+               IF WS-RESULTADO = "OK"
+                   PERFORM ESCRIBIR-CHECKPOINT
+               END-IF
+               PERFORM ESCRIBIR-AUDITORIA
                .
 
            READ-RECORDS.
                MOVE "python3 /app/crud_db.py read > result.txt" TO CMD
                CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
+               PERFORM VERIFICAR-EXIT-STATUS
+               MOVE 0 TO WS-LINE-COUNT
                OPEN INPUT RESULT-FILE
                PERFORM UNTIL WS-EOF = 'YES'
                    READ RESULT-FILE INTO RESULT-RECORD
                    AT END
                        MOVE "YES" TO WS-EOF
                    NOT AT END
-                       DISPLAY RESULT-RECORD
+                       PERFORM MOSTRAR-LINEA-PAGINADA
                END-PERFORM
                CLOSE RESULT-FILE
                MOVE "NO " TO WS-EOF
                DISPLAY "Exit status: ", EXIT-STATUS
+               MOVE 0 TO WS-ID
+               MOVE SPACES TO WS-NAME
+               PERFORM ESCRIBIR-AUDITORIA
+               .
+
+           MOSTRAR-LINEA-PAGINADA.
+               DISPLAY RESULT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+               IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                   DISPLAY "-- press Enter to continue --"
+                   ACCEPT WS-PAUSE
+                   MOVE 0 TO WS-LINE-COUNT
+               END-IF
                .
 
            UPDATE-RECORD.
@@ -79,23 +390,270 @@
                ACCEPT WS-ID
                DISPLAY "Enter new name:"
                ACCEPT WS-NAME
-               MOVE "python3 /app/crud_db.py update " TO CMD
-               MOVE WS-ID TO CMD (32:4)
-               MOVE " " TO CMD (36:1)
-               MOVE WS-NAME TO CMD (37:100)
+               MOVE "update" TO WR-OPERACION
+               MOVE "SI " TO WR-CON-ID
+               MOVE WS-ID TO WR-ID
+               MOVE "SI " TO WR-CON-NOMBRE
+               MOVE WS-NAME TO WR-NOMBRE
+               PERFORM CONSTRUIR-COMANDO
                DISPLAY "Command to execute: ", CMD
                CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
+               PERFORM VERIFICAR-EXIT-STATUS
                DISPLAY "Exit status: ", EXIT-STATUS
+               IF WS-RESULTADO = "OK"
+                   PERFORM ESCRIBIR-CHECKPOINT
+               END-IF
+               PERFORM ESCRIBIR-AUDITORIA
                .
 
            DELETE-RECORD.
+               MOVE "NO " TO WS-DELETE-REALIZADO
                DISPLAY "Enter ID to delete:"
                ACCEPT WS-ID
-               MOVE "python3 /app/crud_db.py delete " TO CMD
-               MOVE WS-ID TO CMD (32:4)
-               DISPLAY "Command to execute: ", CMD
+               PERFORM VERIFICAR-EXISTE-ID
+               IF NOT EL-ID-EXISTE
+                   DISPLAY "No record with that ID was found."
+                   MOVE SPACES TO WS-NAME
+                   MOVE "ERR " TO WS-RESULTADO
+                   PERFORM ESCRIBIR-AUDITORIA
+               ELSE
+                   DISPLAY "Delete record " WS-ID "? (yes/no):"
+                   ACCEPT WS-CONFIRM
+                   IF WS-CONFIRM = "yes"
+                       MOVE "SI " TO WS-DELETE-REALIZADO
+                       MOVE "delete" TO WR-OPERACION
+                       MOVE "SI " TO WR-CON-ID
+                       MOVE WS-ID TO WR-ID
+                       MOVE "NO " TO WR-CON-NOMBRE
+                       PERFORM CONSTRUIR-COMANDO
+                       DISPLAY "Command to execute: ", CMD
+                       CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
+                       PERFORM VERIFICAR-EXIT-STATUS
+                       DISPLAY "Exit status: ", EXIT-STATUS
+                       MOVE SPACES TO WS-NAME
+                       IF WS-RESULTADO = "OK"
+                           PERFORM ESCRIBIR-CHECKPOINT
+                       END-IF
+                       PERFORM ESCRIBIR-AUDITORIA
+                   ELSE
+                       DISPLAY "Delete cancelled."
+                       MOVE SPACES TO WS-NAME
+                       MOVE "NO " TO WS-RESULTADO
+                       PERFORM ESCRIBIR-AUDITORIA
+                   END-IF
+               END-IF
+               .
+
+           VERIFICAR-EXISTE-ID.
+      * Re-reads the current records and looks for WS-ID among them --
+      * crud_db.py has no dedicated lookup operation, so this reuses
+      * its read output instead of assuming the ID is valid.
+               MOVE "NO " TO ID-EXISTE
+               PERFORM CONSTRUIR-CLAVE-ID
+               MOVE "python3 /app/crud_db.py read > result.txt" TO CMD
                CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
-               DISPLAY "Exit status: ", EXIT-STATUS
+               PERFORM VERIFICAR-EXIT-STATUS
+               OPEN INPUT RESULT-FILE
+               PERFORM UNTIL WS-EOF = 'YES'
+                   READ RESULT-FILE INTO RESULT-RECORD
+                   AT END
+                       MOVE "YES" TO WS-EOF
+                   NOT AT END
+      * Each result.txt line is "<id>: <name>", so the id is the
+      * record's leading substring -- compare against that instead of
+      * searching the whole line, or an id like 42 would also match a
+      * line starting with 142.
+                       IF RESULT-RECORD (1:WS-ID-KEY-LEN) =
+                           WS-ID-KEY (1:WS-ID-KEY-LEN)
+                           SET EL-ID-EXISTE TO TRUE
+                       END-IF
+               END-PERFORM
+               CLOSE RESULT-FILE
+               MOVE "NO " TO WS-EOF
+               .
+
+           SEARCH-RECORD.
+               DISPLAY "Search by id or name?"
+               ACCEPT WS-SEARCH-MODE
+               MOVE "NO " TO ANY-MATCH-FOUND
+               IF WS-SEARCH-MODE = "id"
+                   DISPLAY "Enter ID to search for:"
+                   ACCEPT WS-ID
+                   PERFORM CONSTRUIR-CLAVE-ID
+               ELSE
+                   DISPLAY "Enter name (or part of it) to search for:"
+                   ACCEPT WS-SEARCH-NAME
+                   COMPUTE WS-SEARCH-NAME-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME))
+               END-IF
+
+               MOVE "python3 /app/crud_db.py read > result.txt" TO CMD
+               CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
+               PERFORM VERIFICAR-EXIT-STATUS
+               OPEN INPUT RESULT-FILE
+               PERFORM UNTIL WS-EOF = 'YES'
+                   READ RESULT-FILE INTO RESULT-RECORD
+                   AT END
+                       MOVE "YES" TO WS-EOF
+                   NOT AT END
+                       IF WS-SEARCH-MODE = "id"
+                           IF RESULT-RECORD (1:WS-ID-KEY-LEN) =
+                               WS-ID-KEY (1:WS-ID-KEY-LEN)
+                               DISPLAY RESULT-RECORD
+                               MOVE "SI " TO ANY-MATCH-FOUND
+                           END-IF
+                       ELSE
+                           MOVE 0 TO NAME-MATCH-COUNT
+                           IF WS-SEARCH-NAME-LEN > 0
+                               INSPECT RESULT-RECORD TALLYING
+                                   NAME-MATCH-COUNT FOR ALL
+                                   WS-SEARCH-NAME (1:WS-SEARCH-NAME-LEN)
+                           END-IF
+                           IF NAME-MATCH-COUNT > 0
+                               DISPLAY RESULT-RECORD
+                               MOVE "SI " TO ANY-MATCH-FOUND
+                           END-IF
+                       END-IF
+               END-PERFORM
+               CLOSE RESULT-FILE
+               MOVE "NO " TO WS-EOF
+
+               IF NOT HAY-COINCIDENCIA
+                   DISPLAY "No matching records were found."
+               END-IF
+
+               MOVE SPACES TO WS-NAME
+               PERFORM ESCRIBIR-AUDITORIA
+               .
+
+           BULK-IMPORT.
+      * Each line of import.txt is one name to create; blank lines are
+      * skipped.
+               MOVE 0 TO BULK-IMPORT-COUNT
+               MOVE "NO " TO WS-IMPORT-HUBO-ERROR
+               PERFORM PREPARAR-REANUDACION-LOTE
+               OPEN INPUT BULK-FILE
+               IF BULK-STATUS = "35"
+                   DISPLAY "import.txt was not found."
+                   MOVE "SI " TO WS-IMPORT-HUBO-ERROR
+               ELSE
+                   PERFORM UNTIL BULK-EOF = 'YES'
+                       READ BULK-FILE INTO BULK-RECORD
+                           AT END
+                               MOVE "YES" TO BULK-EOF
+                           NOT AT END
+                               PERFORM IMPORTAR-UNA-LINEA
+                   END-PERFORM
+                   CLOSE BULK-FILE
+                   DISPLAY "Records imported: " BULK-IMPORT-COUNT
+                   IF WS-LOTE-OMITIDOS > 0
+                       DISPLAY "Records skipped (already imported per "
+                           "checkpoint): " WS-LOTE-OMITIDOS
+                   END-IF
+               END-IF
+               MOVE "NO " TO BULK-EOF
+               .
+
+           PREPARAR-REANUDACION-LOTE.
+      * checkpoint.dat's last entry is the last name this program
+      * actually finished creating -- if it was left there by an
+      * earlier "import" run, skip import.txt's lines back up to and
+      * including that name below instead of recreating them.
+               MOVE "NO " TO WS-LOTE-SALTANDO
+               MOVE SPACES TO WS-REANUDAR-NOMBRE
+               MOVE 0 TO WS-LOTE-OMITIDOS
+               OPEN INPUT CHECKPOINT-FILE
+               IF CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CP-OPERACION = "import"
+                               AND CP-NOMBRE NOT = SPACES
+                               MOVE CP-NOMBRE TO WS-REANUDAR-NOMBRE
+                               SET SE-DEBE-SALTAR-LINEA TO TRUE
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+               .
+
+           IMPORTAR-UNA-LINEA.
+               IF BULK-RECORD NOT = SPACES
+                   IF SE-DEBE-SALTAR-LINEA
+                       MOVE BULK-RECORD TO WS-NAME
+                       ADD 1 TO WS-LOTE-OMITIDOS
+                       IF WS-NAME = WS-REANUDAR-NOMBRE
+                           MOVE "NO " TO WS-LOTE-SALTANDO
+                       END-IF
+                   ELSE
+                       MOVE BULK-RECORD TO WS-NAME
+                       MOVE "create" TO WR-OPERACION
+                       MOVE "NO " TO WR-CON-ID
+                       MOVE "SI " TO WR-CON-NOMBRE
+                       MOVE WS-NAME TO WR-NOMBRE
+                       PERFORM CONSTRUIR-COMANDO
+                       CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
+                       PERFORM VERIFICAR-EXIT-STATUS
+                       MOVE 0 TO WS-ID
+                       IF WS-RESULTADO = "OK"
+                           PERFORM ESCRIBIR-CHECKPOINT
+                       ELSE
+                           MOVE "SI " TO WS-IMPORT-HUBO-ERROR
+                       END-IF
+                       PERFORM ESCRIBIR-AUDITORIA
+                       ADD 1 TO BULK-IMPORT-COUNT
+                   END-IF
+               END-IF
+               .
+
+           EXPORTAR-REGISTROS.
+      * Re-reads the current records and copies them into export.csv,
+      * one record per line, for the caller to pick up afterwards.
+               MOVE "python3 /app/crud_db.py read > result.txt" TO CMD
+               CALL 'SYSTEM' USING CMD GIVING EXIT-STATUS
+               PERFORM VERIFICAR-EXIT-STATUS
+               MOVE 0 TO WS-EXPORT-COUNT
+               OPEN INPUT RESULT-FILE
+               OPEN OUTPUT EXPORT-FILE
+               MOVE "id,nombre" TO EXPORT-LINE
+               WRITE EXPORT-LINE
+               PERFORM UNTIL WS-EOF = 'YES'
+                   READ RESULT-FILE INTO RESULT-RECORD
+                   AT END
+                       MOVE "YES" TO WS-EOF
+                   NOT AT END
+                       IF RESULT-RECORD NOT = SPACES
+                           PERFORM PARTIR-LINEA-EXPORTADA
+                           WRITE EXPORT-LINE
+                           ADD 1 TO WS-EXPORT-COUNT
+                       END-IF
+               END-PERFORM
+               CLOSE RESULT-FILE
+               CLOSE EXPORT-FILE
+               MOVE "NO " TO WS-EOF
+               DISPLAY "Records exported to export.csv: "
+                   WS-EXPORT-COUNT
+               MOVE 0 TO WS-ID
+               MOVE SPACES TO WS-NAME
+               PERFORM ESCRIBIR-AUDITORIA
+               .
+
+           PARTIR-LINEA-EXPORTADA.
+      * crud_db.py's read lines are "<id>: <name>" -- split on the
+      * colon so export.csv actually has the id and name in their own
+      * columns instead of one raw line under a two-column header.
+               MOVE SPACES TO WS-EXPORT-ID
+               MOVE SPACES TO WS-EXPORT-NOMBRE
+               UNSTRING RESULT-RECORD DELIMITED BY ":"
+                   INTO WS-EXPORT-ID WS-EXPORT-NOMBRE
+               END-UNSTRING
+               MOVE SPACES TO EXPORT-LINE
+               STRING WS-EXPORT-ID DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXPORT-NOMBRE) DELIMITED BY SIZE
+                   INTO EXPORT-LINE
+               END-STRING
                .
 
        END PROGRAM CRUDOperations.

@@ -3,36 +3,486 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  Added persistent indexed EMPLOYEE-FILE so NOMINA
+      *             keeps the roster (id/name/salary/increment) between
+      *             runs instead of re-keying everyone every period.
+      * 2026-08-08  N widened past a single digit and NOMINA driven from
+      *             a roster count instead of one keystroke per person.
+      * 2026-08-08  NOMINA now looks the raise percentage up in a table
+      *             keyed by employee grade instead of one flat rate.
+      * 2026-08-08  SALARIO is now range-checked and re-prompted on a
+      *             zero or unreasonably large entry.
+      * 2026-08-08  INICIO prints batch control totals (headcount, total
+      *             payroll, total increment) once NOMINA has finished.
+      * 2026-08-08  NOMINA now writes each payslip to PAYSLIP-FILE, not
+      *             just the console.
+      * 2026-08-08  Added a withholding bracket table so NETO reflects
+      *             take-home pay instead of gross.
+      * 2026-08-08  NOMINA now warns instead of silently re-processing
+      *             when the same employee id is keyed twice in a run.
+      * 2026-08-08  MES/RESULTADO now come from the shared PAYCALC
+      *             module so this agrees with facturacion_beta.cbl.
+      * 2026-08-08  When NOMINA_LOTE.DAT is present NOMINA reads the
+      *             batch from it instead of prompting, for unattended
+      *             nightly runs.
+      * 2026-08-08  EMPLEADO/SALARIO/INCREMENTO/MES/N/I now come from
+      *             the shared NOMINA copybook so this agrees with
+      *             facturacion_beta.cbl.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLEADOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMPLOYEE-STATUS.
+           SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAYSLIP-STATUS.
+           SELECT HIST-PAGOS-FILE ASSIGN TO "HISTORIAL_PAGOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-PAGOS-STATUS.
+           SELECT OPTIONAL BATCH-INPUT-FILE ASSIGN TO "NOMINA_LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-INPUT-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID PIC 9(5).
+           05 EMP-NOMBRE PIC X(56).
+           05 EMP-SALARIO PIC 9(5)V9(2).
+           05 EMP-GRADO PIC X(2).
+           05 EMP-INCREMENTO PIC 9V9(4).
+           05 EMP-MTD PIC 9(10)V9(2).
+           05 EMP-YTD PIC 9(10)V9(2).
+           05 EMP-ULT-ANIO PIC 9(4).
+           05 EMP-ULT-MES PIC 9(2).
+
+       FD  PAYSLIP-FILE.
+       01  PAYSLIP-RECORD PIC X(100).
+
+       FD  HIST-PAGOS-FILE.
+       01  HIST-PAGOS-RECORD PIC X(120).
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05 BI-ID      PIC 9(5).
+           05 BI-NOMBRE  PIC X(56).
+           05 BI-SALARIO PIC 9(5)V9(2).
+           05 BI-GRADO   PIC X(2).
 
        WORKING-STORAGE SECTION.
-       01 EMPLEADO PIC X(56).
-       01 SALARIO PIC 9(5)V9(2).
-       01 INCREMENTO PIC 9V99 VALUE 0.05.
-       01 MES PIC 9(10)V9(2).
-       01 N PIC 9(1).
-       01 I PIC 9(1).
+           COPY HISTLOG.
+       01 HIST-PAGOS-STATUS PIC X(2).
+       01 BATCH-INPUT-STATUS PIC X(2).
+       01 MODO-ARCHIVO PIC X(3) VALUE "NO ".
+           88 ES-MODO-ARCHIVO VALUE "SI ".
+           COPY NOMINA.
+       01 EMPLEADO-ID PIC 9(5).
+       01 GRADO PIC X(2).
+      * Per-grade raise table, looked up by BUSCAR-TASA-INCREMENTO
+      * before each NOMINA COMPUTE -- keep TG-GRADO in ascending order,
+      * SEARCH ALL below depends on it.
+       01 TABLA-INCREMENTOS.
+           05 TASA-GRADO OCCURS 5 TIMES
+                 ASCENDING KEY IS TG-GRADO
+                 INDEXED BY IDX-GRADO.
+              10 TG-GRADO  PIC X(2).
+              10 TG-TASA   PIC 9V9(4).
+      * Withholding brackets, tested low to high -- the first bracket
+      * whose upper limit is not exceeded by the gross pay applies.
+       01 TABLA-IMPUESTOS.
+           05 TRAMO-IMPUESTO OCCURS 4 TIMES INDEXED BY IDX-TRAMO.
+              10 TI-LIMITE PIC 9(10)V9(2).
+              10 TI-TASA   PIC 9V9(4).
+       01 RESULTADO PIC 9(10)V9(2).
+       01 IMPUESTO PIC 9(10)V9(2).
+       01 NETO PIC 9(10)V9(2).
+      * Employee ids keyed in this run, so a repeat id is caught before
+      * it is counted twice instead of just quietly re-reading the file.
+       01 TOTAL-PROCESADOS PIC 9(4) VALUE 0.
+       01 TABLA-PROCESADOS.
+           05 ID-PROCESADO OCCURS 500 TIMES PIC 9(5).
+       01 SUB-DUP PIC 9(4).
+       01 ID-DUPLICADO PIC X(3) VALUE "NO ".
+           88 ES-ID-DUPLICADO VALUE "SI ".
+      * Current system date, used to roll EMP-MTD over when the month
+      * changes and EMP-YTD over when the year changes.
+       01 FECHA-SISTEMA.
+           05 FS-ANIO PIC 9(4).
+           05 FS-MES  PIC 9(2).
+           05 FS-DIA  PIC 9(2).
+       01 EMPLOYEE-STATUS PIC X(2).
+       01 MODO-LOTE PIC X(3) VALUE "NO ".
+           88 ES-MODO-LOTE VALUE "SI ".
+       01 SALARIO-MAXIMO PIC 9(5)V9(2) VALUE 50000.00.
+       01 SALARIO-OK PIC X(3) VALUE "NO ".
+           88 SALARIO-ES-VALIDO VALUE "SI ".
+       01 TOTAL-EMPLEADOS PIC 9(5) VALUE 0.
+       01 TOTAL-NOMINA PIC 9(10)V9(2) VALUE 0.
+       01 TOTAL-INCREMENTO PIC 9(10)V9(2) VALUE 0.
+       01 REGISTRO-OK PIC X(3) VALUE "NO ".
+           88 REGISTRO-ES-VALIDO VALUE "SI ".
+       01 PAYSLIP-STATUS PIC X(2).
+       01 LINEA-PAYSLIP.
+           05 LP-EMPLEADO    PIC X(56).
+           05 FILLER         PIC X(2) VALUE "  ".
+           05 LP-SALARIO     PIC Z(4)9.99.
+           05 FILLER         PIC X(2) VALUE "  ".
+           05 LP-INCREMENTO  PIC Z(4)9.99.
+           05 FILLER         PIC X(2) VALUE "  ".
+           05 LP-NETO        PIC Z(6)9.99.
        PROCEDURE DIVISION.
        INICIO.
-          DISPLAY "INGRESE EL NUMERO DE EMPLEADOS".
-          ACCEPT N.
+          PERFORM ABRIR-EMPLOYEE-FILE.
+          OPEN OUTPUT PAYSLIP-FILE.
+          PERFORM ABRIR-HIST-PAGOS-FILE.
+          ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD.
+          PERFORM INICIALIZAR-TABLA-INCREMENTOS.
+          PERFORM VERIFICAR-ARCHIVO-LOTE.
+          IF NOT ES-MODO-ARCHIVO
+             DISPLAY "INGRESE EL NUMERO DE EMPLEADOS (0=TODA LA NOMINA)"
+             ACCEPT N
+             IF N = 0
+                PERFORM CONTAR-NOMINA
+                SET ES-MODO-LOTE TO TRUE
+             END-IF
+          END-IF.
           PERFORM NOMINA VARYING I FROM 1 BY 1 UNTIL I > N.
+          IF ES-MODO-ARCHIVO
+             CLOSE BATCH-INPUT-FILE
+          END-IF.
+          PERFORM IMPRIMIR-TOTALES-LOTE.
+          CLOSE EMPLOYEE-FILE.
+          CLOSE PAYSLIP-FILE.
+          CLOSE HIST-PAGOS-FILE.
           STOP RUN.
 
+       ABRIR-HIST-PAGOS-FILE.
+      * Appended to across runs, same as the employee master -- create
+      * it on the first run, then keep extending it on every run after.
+           OPEN EXTEND HIST-PAGOS-FILE.
+           IF HIST-PAGOS-STATUS = "35"
+              OPEN OUTPUT HIST-PAGOS-FILE
+              CLOSE HIST-PAGOS-FILE
+              OPEN EXTEND HIST-PAGOS-FILE
+           END-IF.
+
+       IMPRIMIR-TOTALES-LOTE.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "RESUMEN DEL LOTE".
+           DISPLAY "EMPLEADOS PROCESADOS: " TOTAL-EMPLEADOS.
+           DISPLAY "TOTAL NOMINA (SUELDOS): " TOTAL-NOMINA.
+           DISPLAY "TOTAL INCREMENTO PAGADO: " TOTAL-INCREMENTO.
+
+       LEER-EMPLEADO-DE-ARCHIVO.
+           READ BATCH-INPUT-FILE
+               AT END
+                   MOVE N TO I
+               NOT AT END
+                   MOVE BI-ID TO EMP-ID
+                   MOVE BI-ID TO EMPLEADO-ID
+                   MOVE "NO " TO SALARIO-OK
+                   READ EMPLOYEE-FILE
+                       INVALID KEY
+      * A batch file can't be re-prompted the way ALTA-EMPLEADO can, so
+      * a bad salary here skips writing this employee instead of ever
+      * reaching PAYCALC/EMPLOYEE-FILE with it.
+                           PERFORM VALIDAR-SALARIO-LOTE
+                           IF SALARIO-ES-VALIDO
+                              MOVE BI-NOMBRE TO EMP-NOMBRE EMPLEADO
+                              MOVE BI-SALARIO TO EMP-SALARIO SALARIO
+                              MOVE BI-GRADO TO EMP-GRADO GRADO
+                              MOVE 0 TO EMP-MTD EMP-YTD
+                              MOVE 0 TO EMP-ULT-ANIO EMP-ULT-MES
+                              WRITE EMPLOYEE-RECORD
+                           END-IF
+                       NOT INVALID KEY
+      * An ID the roster already carries means a returning employee,
+      * not a new hire -- the nightly batch still has to be able to
+      * post a raise or a grade change for them, so apply the batch
+      * salary/name/grade here too instead of leaving the record
+      * exactly as it was loaded. EMP-MTD/EMP-YTD/EMP-ULT-* are left
+      * alone; they track what has actually been paid and ACTUALIZAR-
+      * HISTORIAL rolls them over on its own schedule.
+                           PERFORM VALIDAR-SALARIO-LOTE
+                           IF SALARIO-ES-VALIDO
+                              MOVE BI-NOMBRE TO EMP-NOMBRE EMPLEADO
+                              MOVE BI-SALARIO TO EMP-SALARIO SALARIO
+                              MOVE BI-GRADO TO EMP-GRADO GRADO
+                              REWRITE EMPLOYEE-RECORD
+                           END-IF
+                   END-READ
+                   IF EMPLOYEE-STATUS = "00" OR SALARIO-ES-VALIDO
+                      PERFORM VERIFICAR-DUPLICADO-ID
+                      IF NOT ES-ID-DUPLICADO
+                         SET REGISTRO-ES-VALIDO TO TRUE
+                      END-IF
+                   END-IF
+           END-READ.
+
+       VALIDAR-SALARIO-LOTE.
+      * Same bounds as VALIDAR-SALARIO, but against the batch file's
+      * BI-SALARIO instead of an interactive ACCEPT -- there is no one
+      * at a terminal to re-prompt, so an invalid entry is skipped
+      * (and logged) rather than retried.
+           IF BI-SALARIO = 0
+              DISPLAY "SUELDO INVALIDO EN LOTE (CERO), ID " BI-ID
+                 " OMITIDO"
+           ELSE
+              IF BI-SALARIO > SALARIO-MAXIMO
+                 DISPLAY "SUELDO INVALIDO EN LOTE (SUPERA EL MAXIMO), "
+                    "ID " BI-ID " OMITIDO"
+              ELSE
+                 SET SALARIO-ES-VALIDO TO TRUE
+              END-IF
+           END-IF.
+
+       VERIFICAR-ARCHIVO-LOTE.
+      * A present, non-empty NOMINA_LOTE.DAT means this is an
+      * unattended nightly run -- skip every ACCEPT and drive NOMINA
+      * straight from the file instead.
+           MOVE 0 TO N.
+           OPEN INPUT BATCH-INPUT-FILE.
+           PERFORM UNTIL BATCH-INPUT-STATUS = "10"
+              READ BATCH-INPUT-FILE
+                  AT END
+                      MOVE "10" TO BATCH-INPUT-STATUS
+                  NOT AT END
+                      ADD 1 TO N
+              END-READ
+           END-PERFORM.
+           CLOSE BATCH-INPUT-FILE.
+           IF N > 0
+              OPEN INPUT BATCH-INPUT-FILE
+              SET ES-MODO-ARCHIVO TO TRUE
+           END-IF.
+
+       CONTAR-NOMINA.
+      * "0" means run payroll for every employee already on file, so
+      * N becomes the roster count instead of a keyed-in figure.
+           MOVE 0 TO N.
+           MOVE 0 TO EMP-ID.
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "10" TO EMPLOYEE-STATUS
+           END-START.
+           PERFORM UNTIL EMPLOYEE-STATUS = "10"
+              READ EMPLOYEE-FILE NEXT RECORD
+                  AT END
+                      MOVE "10" TO EMPLOYEE-STATUS
+                  NOT AT END
+                      ADD 1 TO N
+              END-READ
+           END-PERFORM.
+           MOVE 0 TO EMP-ID.
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+       ABRIR-EMPLOYEE-FILE.
+      * A first run on a fresh machine will not have EMPLEADOS.DAT yet,
+      * so create it before opening it for update.
+           OPEN I-O EMPLOYEE-FILE.
+           IF EMPLOYEE-STATUS = "35"
+              OPEN OUTPUT EMPLOYEE-FILE
+              CLOSE EMPLOYEE-FILE
+              OPEN I-O EMPLOYEE-FILE
+           END-IF.
+
+       INICIALIZAR-TABLA-INCREMENTOS.
+           MOVE "A1" TO TG-GRADO (1).
+           MOVE 0.0800 TO TG-TASA (1).
+           MOVE "A2" TO TG-GRADO (2).
+           MOVE 0.0650 TO TG-TASA (2).
+           MOVE "B1" TO TG-GRADO (3).
+           MOVE 0.0500 TO TG-TASA (3).
+           MOVE "B2" TO TG-GRADO (4).
+           MOVE 0.0400 TO TG-TASA (4).
+           MOVE "C1" TO TG-GRADO (5).
+           MOVE 0.0300 TO TG-TASA (5).
+           MOVE 1000.00 TO TI-LIMITE (1).
+           MOVE 0.0000 TO TI-TASA (1).
+           MOVE 3000.00 TO TI-LIMITE (2).
+           MOVE 0.1000 TO TI-TASA (2).
+           MOVE 7000.00 TO TI-LIMITE (3).
+           MOVE 0.1500 TO TI-TASA (3).
+           MOVE 9999999.99 TO TI-LIMITE (4).
+           MOVE 0.2000 TO TI-TASA (4).
+
+       VALIDAR-SALARIO.
+      * A zero, blank, or wildly out-of-range figure is almost always
+      * a mistyped keystroke, not a real salary -- re-prompt instead
+      * of letting it flow straight into the COMPUTE below.
+           DISPLAY "INGRESE EL SUELDO:".
+           ACCEPT SALARIO.
+           IF SALARIO = 0
+              DISPLAY "SUELDO INVALIDO: NO PUEDE SER CERO"
+           ELSE
+              IF SALARIO > SALARIO-MAXIMO
+                 DISPLAY "SUELDO INVALIDO: SUPERA EL MAXIMO PERMITIDO"
+              ELSE
+                 SET SALARIO-ES-VALIDO TO TRUE
+              END-IF
+           END-IF.
+
+       BUSCAR-TASA-INCREMENTO.
+      * Unknown/blank grade keeps the original flat INCREMENTO so
+      * existing records without a grade still price the same as
+      * before this table was added.
+           SEARCH ALL TASA-GRADO
+               AT END
+                   MOVE 0.05 TO INCREMENTO
+               WHEN TG-GRADO (IDX-GRADO) = GRADO
+                   MOVE TG-TASA (IDX-GRADO) TO INCREMENTO
+           END-SEARCH.
+
+       ACTUALIZAR-HISTORIAL.
+      * The MTD reset has to compare both month AND year before either
+      * EMP-ULT-* field is updated below -- January of this year and
+      * January of last year both have FS-MES = EMP-ULT-MES, so month
+      * alone would never catch that rollover.
+           IF EMP-ULT-MES NOT = FS-MES OR EMP-ULT-ANIO NOT = FS-ANIO
+              MOVE 0 TO EMP-MTD
+           END-IF.
+           IF EMP-ULT-ANIO NOT = FS-ANIO
+              MOVE 0 TO EMP-YTD
+           END-IF.
+           MOVE FS-ANIO TO EMP-ULT-ANIO.
+           MOVE FS-MES TO EMP-ULT-MES.
+      * EMP-MTD/EMP-YTD track what the employee has actually been paid,
+      * so they accumulate take-home pay (NETO), not just the raise
+      * amount (MES).
+           ADD NETO TO EMP-MTD.
+           ADD NETO TO EMP-YTD.
+
+       VERIFICAR-DUPLICADO-ID.
+           MOVE "NO " TO ID-DUPLICADO.
+           PERFORM VARYING SUB-DUP FROM 1 BY 1
+                   UNTIL SUB-DUP > TOTAL-PROCESADOS
+              IF ID-PROCESADO (SUB-DUP) = EMP-ID
+                 SET ES-ID-DUPLICADO TO TRUE
+              END-IF
+           END-PERFORM.
+           IF ES-ID-DUPLICADO
+              DISPLAY "AVISO: ID " EMP-ID " YA INGRESADO EN ESTE LOTE"
+           ELSE
+              IF TOTAL-PROCESADOS < 500
+                 ADD 1 TO TOTAL-PROCESADOS
+                 MOVE EMP-ID TO ID-PROCESADO (TOTAL-PROCESADOS)
+              ELSE
+                 DISPLAY "AVISO: LIMITE DE " TOTAL-PROCESADOS
+                    " IDS PROCESADOS ALCANZADO, ID " EMP-ID
+                    " NO SE PUEDE VERIFICAR COMO DUPLICADO"
+              END-IF
+           END-IF.
+
+       APLICAR-RETENCION.
+           SET IDX-TRAMO TO 1.
+           SEARCH TRAMO-IMPUESTO
+               AT END
+                   SET IDX-TRAMO TO 4
+               WHEN RESULTADO NOT > TI-LIMITE (IDX-TRAMO)
+                   CONTINUE
+           END-SEARCH.
+           COMPUTE IMPUESTO = RESULTADO * TI-TASA (IDX-TRAMO).
+           COMPUTE NETO = RESULTADO - IMPUESTO.
+
        NOMINA.
+           MOVE "NO " TO REGISTRO-OK.
+           IF ES-MODO-ARCHIVO
+              PERFORM LEER-EMPLEADO-DE-ARCHIVO
+           ELSE
+              IF ES-MODO-LOTE
+                 READ EMPLOYEE-FILE NEXT RECORD
+                     AT END
+                         MOVE N TO I
+                     NOT AT END
+                         SET REGISTRO-ES-VALIDO TO TRUE
+                 END-READ
+              ELSE
+                 DISPLAY "INGRESE EL ID DE EMPLEADO"
+                 ACCEPT EMPLEADO-ID
+                 MOVE EMPLEADO-ID TO EMP-ID
+                 READ EMPLOYEE-FILE
+                     INVALID KEY
+                         PERFORM ALTA-EMPLEADO
+                 END-READ
+                 PERFORM VERIFICAR-DUPLICADO-ID
+                 IF NOT ES-ID-DUPLICADO
+                    SET REGISTRO-ES-VALIDO TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+           IF REGISTRO-ES-VALIDO
+              IF EMPLOYEE-STATUS = "00"
+                 MOVE EMP-NOMBRE TO EMPLEADO
+                 MOVE EMP-SALARIO TO SALARIO
+                 MOVE EMP-GRADO TO GRADO
+              END-IF
+              PERFORM BUSCAR-TASA-INCREMENTO
+              CALL "PAYCALC" USING SALARIO INCREMENTO MES RESULTADO
+              PERFORM APLICAR-RETENCION
+              MOVE INCREMENTO TO EMP-INCREMENTO
+              PERFORM ACTUALIZAR-HISTORIAL
+              REWRITE EMPLOYEE-RECORD
+              DISPLAY "EMPLEADO: " EMPLEADO
+              DISPLAY "SUELDO: " RESULTADO
+              DISPLAY "NETO: " NETO
+              DISPLAY "ACUMULADO MES: " EMP-MTD " ACUMULADO ANIO: "
+                      EMP-YTD
+              PERFORM ESCRIBIR-PAYSLIP
+              PERFORM ESCRIBIR-HISTORIAL
+              ADD 1 TO TOTAL-EMPLEADOS
+              ADD SALARIO TO TOTAL-NOMINA
+              ADD MES TO TOTAL-INCREMENTO
+           END-IF.
+
+       ESCRIBIR-HISTORIAL.
+           MOVE "FACTURACION" TO LH-PROGRAMA.
+      * LH-CLAVE has to be EMPLEADO (the name), not EMP-ID -- beta has
+      * no employee-id concept, so name is the only key the two
+      * programs actually share for RECONCIL.cbl to join on.
+           MOVE EMPLEADO TO LH-CLAVE.
+           MOVE SALARIO TO LH-SALARIO.
+           MOVE MES TO LH-MES.
+           MOVE RESULTADO TO LH-RESULTADO.
+           MOVE FS-ANIO TO LH-PERIODO (1:4).
+           MOVE FS-MES TO LH-PERIODO (5:2).
+           WRITE HIST-PAGOS-RECORD FROM LINEA-HIST-PAGOS.
+
+       ESCRIBIR-PAYSLIP.
+           MOVE EMPLEADO TO LP-EMPLEADO.
+           MOVE SALARIO TO LP-SALARIO.
+           MOVE MES TO LP-INCREMENTO.
+           MOVE NETO TO LP-NETO.
+           WRITE PAYSLIP-RECORD FROM LINEA-PAYSLIP.
+
+       ALTA-EMPLEADO.
+      * New employee id -- ask for the details once and keep them on
+      * file so the next payroll run can just look the id up.
            DISPLAY "iNTGRESE EN NOMBRE EMPLEADO".
            ACCEPT EMPLEADO.
-           DISPLAY "INGRESE EL SUELDO:".
-           ACCEPT SALARIO.
-           COMPUTE MES = SALARIO * INCREMENTO.
-           DISPLAY "EMPLEADO: " EMPLEADO.
-           DISPLAY "SUELDO: " MES.
+           MOVE "NO " TO SALARIO-OK.
+           PERFORM VALIDAR-SALARIO UNTIL SALARIO-ES-VALIDO.
+           DISPLAY "INGRESE EL GRADO DEL EMPLEADO (A1,A2,B1,B2,C1)".
+           ACCEPT GRADO.
+           MOVE EMPLEADO TO EMP-NOMBRE.
+           MOVE SALARIO TO EMP-SALARIO.
+           MOVE GRADO TO EMP-GRADO.
+           MOVE INCREMENTO TO EMP-INCREMENTO.
+           MOVE 0 TO EMP-MTD.
+           MOVE 0 TO EMP-YTD.
+           MOVE 0 TO EMP-ULT-ANIO.
+           MOVE 0 TO EMP-ULT-MES.
+           WRITE EMPLOYEE-RECORD.

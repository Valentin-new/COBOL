@@ -3,6 +3,23 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  MES/RESULTADO now come from the shared PAYCALC
+      *             module so this agrees with FACTURACION.cbl, and a
+      *             run-by-run log entry is written for reconciliation.
+      * 2026-08-08  When NOMINA_LOTE_BETA.DAT is present NOMINA reads
+      *             employee/salario pairs from it instead of prompting.
+      * 2026-08-08  Added MONEDA on the employee and a conversion table
+      *             so contractors paid in a second currency price out
+      *             in local currency before RESULTADO is displayed.
+      * 2026-08-08  NOMINA now runs once per pay period (PERIODO-PAGO,
+      *             AAAAMM) and INICIO can drive several periods in one
+      *             invocation; every log entry is stamped with its
+      *             period.
+      * 2026-08-08  EMPLEADO/SALARIO/INCREMENTO/MES/N/I now come from
+      *             the shared NOMINA copybook so this agrees with
+      *             FACTURACION.cbl.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -12,37 +29,179 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT HIST-PAGOS-FILE ASSIGN TO "HISTORIAL_PAGOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-PAGOS-STATUS.
+           SELECT OPTIONAL BATCH-INPUT-FILE
+               ASSIGN TO "NOMINA_LOTE_BETA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-INPUT-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  HIST-PAGOS-FILE.
+       01  HIST-PAGOS-RECORD PIC X(120).
+
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05 BI-EMPLEADO PIC X(56).
+           05 BI-SALARIO  PIC 9(5)V9(2).
+           05 BI-MONEDA   PIC X(3).
+
        WORKING-STORAGE SECTION.
 
-       01 EMPLEADO       PIC X(10).
-       01 SALARIO        PIC 9(5)V9(2).
-       01 INCREMENTO     PIC 9V99 VALUE 0.05.
-       01 MES            PIC 9(5)V9(2).
-       01 N              PIC 9(1).
-       01 I              PIC 9(1).
-       01 RESULTADO      PIC 9(5)V9(2).
+           COPY NOMINA.
+       01 RESULTADO      PIC 9(10)V9(2).
+       01 MONEDA         PIC X(3) VALUE "LOC".
+       01 RESULTADO-LOCAL PIC 9(10)V9(2).
+       01 HIST-PAGOS-STATUS PIC X(2).
+       01 BATCH-INPUT-STATUS PIC X(2).
+       01 MODO-ARCHIVO PIC X(3) VALUE "NO ".
+           88 ES-MODO-ARCHIVO VALUE "SI ".
+           COPY HISTLOG.
+
+       01 FECHA-SISTEMA    PIC 9(8).
+       01 PERIODO-PAGO     PIC 9(6).
+       01 NUM-PERIODOS     PIC 9(2) VALUE 1.
+       01 SUB-PERIODO      PIC 9(2).
+
+      * Conversion rates express one unit of the employee's currency
+      * in local currency -- LOC is the local currency itself (rate 1).
+       01 TABLA-MONEDAS.
+           05 FILLER PIC X(3) VALUE "LOC".
+           05 FILLER PIC 9V9999 VALUE 1.0000.
+           05 FILLER PIC X(3) VALUE "USD".
+           05 FILLER PIC 9V9999 VALUE 1.0800.
+           05 FILLER PIC X(3) VALUE "EUR".
+           05 FILLER PIC 9V9999 VALUE 1.1700.
+           05 FILLER PIC X(3) VALUE "GBP".
+           05 FILLER PIC 9V9999 VALUE 1.3500.
+       01 TABLA-MONEDAS-R REDEFINES TABLA-MONEDAS.
+           05 TM-ENTRADA OCCURS 4 TIMES.
+              10 TM-CODIGO PIC X(3).
+              10 TM-TASA   PIC 9V9999.
+       01 SUB-MONEDA PIC 9.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        INICIO.
 
-            DISPLAY "INTRODUCE EL NUMERO DE EMPLEADOS"
-            ACCEPT N.
-            PERFORM NOMINA VARYING I FROM 1 BY 1 UNTIL I > N.
+            PERFORM ABRIR-HIST-PAGOS-FILE.
+            PERFORM VERIFICAR-ARCHIVO-LOTE.
+            IF ES-MODO-ARCHIVO
+               MOVE 1 TO NUM-PERIODOS
+            ELSE
+               DISPLAY "CUANTOS PERIODOS DESEA PROCESAR"
+               ACCEPT NUM-PERIODOS
+            END-IF.
+            PERFORM PROCESAR-PERIODO
+                    VARYING SUB-PERIODO FROM 1 BY 1
+                    UNTIL SUB-PERIODO > NUM-PERIODOS.
+            IF ES-MODO-ARCHIVO
+               CLOSE BATCH-INPUT-FILE
+            END-IF.
+            CLOSE HIST-PAGOS-FILE.
 
             STOP RUN.
+
+       PROCESAR-PERIODO.
+      * File-driven runs take the period from today's date; interactive
+      * runs are prompted once per period so several pending periods
+      * can be keyed off in a single invocation.
+            IF ES-MODO-ARCHIVO
+               ACCEPT FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE FECHA-SISTEMA (1:6) TO PERIODO-PAGO
+            ELSE
+               DISPLAY "PERIODO A PROCESAR (AAAAMM)"
+               ACCEPT PERIODO-PAGO
+               DISPLAY "INTRODUCE EL NUMERO DE EMPLEADOS"
+               ACCEPT N
+            END-IF.
+            PERFORM NOMINA VARYING I FROM 1 BY 1 UNTIL I > N.
+
+       ABRIR-HIST-PAGOS-FILE.
+      * Shared with FACTURACION.cbl -- create it on the first run ever,
+      * then just keep extending it on every run after that.
+            OPEN EXTEND HIST-PAGOS-FILE.
+            IF HIST-PAGOS-STATUS = "35"
+               OPEN OUTPUT HIST-PAGOS-FILE
+               CLOSE HIST-PAGOS-FILE
+               OPEN EXTEND HIST-PAGOS-FILE
+            END-IF.
+
+       VERIFICAR-ARCHIVO-LOTE.
+      * A present, non-empty NOMINA_LOTE_BETA.DAT means this is an
+      * unattended nightly run -- skip the ACCEPTs below entirely.
+            MOVE 0 TO N.
+            OPEN INPUT BATCH-INPUT-FILE.
+            PERFORM UNTIL BATCH-INPUT-STATUS = "10"
+               READ BATCH-INPUT-FILE
+                   AT END
+                       MOVE "10" TO BATCH-INPUT-STATUS
+                   NOT AT END
+                       ADD 1 TO N
+               END-READ
+            END-PERFORM.
+            CLOSE BATCH-INPUT-FILE.
+            IF N > 0
+               OPEN INPUT BATCH-INPUT-FILE
+               SET ES-MODO-ARCHIVO TO TRUE
+            END-IF.
+
        NOMINA.
+           IF ES-MODO-ARCHIVO
+              READ BATCH-INPUT-FILE
+                  AT END
+                      MOVE N TO I
+                  NOT AT END
+                      MOVE BI-EMPLEADO TO EMPLEADO
+                      MOVE BI-SALARIO TO SALARIO
+                      MOVE BI-MONEDA TO MONEDA
+              END-READ
+           ELSE
              DISPLAY "INTRODUCE NOMBRE DEL EMPLADO"
              ACCEPT EMPLEADO
 
              DISPLAY "INTRODUZCA SU SALARIO "
              ACCEPT SALARIO
 
-             COMPUTE MES = SALARIO * INCREMENTO
-             COMPUTE RESULTADO = MES + SALARIO
-             DISPLAY "EL SALARIO DE:" EMPLEADO "ES" RESULTADO.
+             DISPLAY "MONEDA (LOC/USD/EUR/GBP) "
+             ACCEPT MONEDA
+           END-IF.
+
+             CALL "PAYCALC" USING SALARIO INCREMENTO MES RESULTADO
+             PERFORM CONVERTIR-A-LOCAL
+             DISPLAY "EL SALARIO DE:" EMPLEADO "ES" RESULTADO " "
+                     MONEDA " (" RESULTADO-LOCAL " LOC)"
+             PERFORM ESCRIBIR-HISTORIAL.
+
+       CONVERTIR-A-LOCAL.
+      * Default to the local rate (1.0000) if MONEDA doesn't match any
+      * table entry, rather than rejecting the employee.
+           MOVE RESULTADO TO RESULTADO-LOCAL.
+           PERFORM VARYING SUB-MONEDA FROM 1 BY 1
+                   UNTIL SUB-MONEDA > 4
+              IF TM-CODIGO (SUB-MONEDA) = MONEDA
+                 COMPUTE RESULTADO-LOCAL =
+                         RESULTADO * TM-TASA (SUB-MONEDA)
+                 MOVE 5 TO SUB-MONEDA
+              END-IF
+           END-PERFORM.
+
+       ESCRIBIR-HISTORIAL.
+             MOVE "BETA" TO LH-PROGRAMA.
+             MOVE EMPLEADO TO LH-CLAVE.
+             MOVE SALARIO TO LH-SALARIO.
+             MOVE MES TO LH-MES.
+      * FACTURACION.cbl has no currency concept at all, so every
+      * RESULTADO it logs is implicitly local currency -- log the
+      * converted RESULTADO-LOCAL here too, not the employee's own-
+      * currency RESULTADO, or RECONCIL.cbl compares USD against LOC
+      * and flags a currency difference as a payroll discrepancy.
+             MOVE RESULTADO-LOCAL TO LH-RESULTADO.
+             MOVE PERIODO-PAGO TO LH-PERIODO.
+             WRITE HIST-PAGOS-RECORD FROM LINEA-HIST-PAGOS.

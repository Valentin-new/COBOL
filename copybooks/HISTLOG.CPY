@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Shared layout for HISTORIAL_PAGOS.LOG, the run-by-run payroll
+      * log FACTURACION.cbl and facturacion_beta.cbl both append to and
+      * RECONCIL.CBL reads back to flag disagreements between them.
+      * LH-PERIODO is the pay period (AAAAMM) the entry belongs to.
+      ******************************************************************
+       01 LINEA-HIST-PAGOS.
+           05 LH-PROGRAMA    PIC X(12).
+           05 LH-CLAVE       PIC X(56).
+           05 LH-SALARIO     PIC 9(9)V9(2).
+           05 LH-MES         PIC 9(9)V9(2).
+           05 LH-RESULTADO   PIC 9(9)V9(2).
+           05 LH-PERIODO     PIC 9(6).

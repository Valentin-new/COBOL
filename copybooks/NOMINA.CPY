@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared payroll working-storage fields for FACTURACION.cbl and
+      * facturacion_beta.cbl -- the per-employee figures that feed
+      * PAYCALC and the HISTORIAL_PAGOS.LOG entry, so both programs
+      * price a raise off the same pictures.
+      ******************************************************************
+       01 EMPLEADO    PIC X(56).
+       01 SALARIO     PIC 9(5)V9(2).
+       01 INCREMENTO  PIC 9V9(4) VALUE 0.0500.
+       01 MES         PIC 9(10)V9(2).
+       01 N           PIC 9(4).
+       01 I           PIC 9(4).

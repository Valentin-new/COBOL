@@ -2,16 +2,21 @@
  PROGRAM-ID. Calculadora.
  DATA DIVISION.
  WORKING-STORAGE SECTION.
- 01 NUM1 PIC 9(4)V9(2) VALUE 0.
- 01 NUM2 PIC 9(4)V9(2) VALUE 0.
- 01 RESULTADO PIC 9(4)V9(2) VALUE 0.
- 01 OPERACION PIC X VALUE SPACE.
+ 01 NUM1 PIC S9(4)V9(2) SIGN IS LEADING SEPARATE VALUE 0.
+ 01 NUM2 PIC S9(4)V9(2) SIGN IS LEADING SEPARATE VALUE 0.
+ 01 RESULTADO PIC S9(4)V9(2) SIGN IS LEADING SEPARATE VALUE 0.
+ 01 OPERACION PIC X(2) VALUE SPACES.
+ 01 MEMORIA PIC S9(4)V9(2) SIGN IS LEADING SEPARATE VALUE 0.
+ 01 SEGUIR PIC X VALUE 'S'.
  PROCEDURE DIVISION.
+ PERFORM CALCULAR UNTIL SEGUIR = 'N'.
+ STOP RUN.
+ CALCULAR.
  DISPLAY "Ingrese el primer número: ".
  ACCEPT NUM1.
  DISPLAY "Ingrese el segundo número: ".
  ACCEPT NUM2.
- DISPLAY "Ingrese la operación (+, -, *, /): ".
+ DISPLAY "Ingrese la operación (+, -, *, /, M+, MR, MC): ".
  ACCEPT OPERACION.
  EVALUATE OPERACION
  WHEN '+'
@@ -22,11 +27,19 @@
  PERFORM MULTIPLICAR
  WHEN '/'
  PERFORM DIVIDIR
+ WHEN 'M+'
+ PERFORM MEMORIA-SUMAR
+ WHEN 'MR'
+ PERFORM MEMORIA-RECORDAR
+ WHEN 'MC'
+ PERFORM MEMORIA-BORRAR
  WHEN OTHER
  DISPLAY "Operación no válida"
  END-EVALUATE.
  DISPLAY "El resultado es: " RESULTADO.
- STOP RUN.
+ DISPLAY "¿Desea continuar? (S/N): ".
+ ACCEPT SEGUIR.
+ EXIT.
  SUMAR.
  ADD NUM1 TO NUM2 GIVING RESULTADO.
  EXIT.
@@ -43,4 +56,14 @@
  ELSE
  DIVIDE NUM1 BY NUM2 GIVING RESULTADO
  END-IF.
- EXIT.
\ No newline at end of file
+ EXIT.
+ MEMORIA-SUMAR.
+ ADD RESULTADO TO MEMORIA.
+ DISPLAY "Memoria: " MEMORIA.
+ EXIT.
+ MEMORIA-RECORDAR.
+ MOVE MEMORIA TO RESULTADO.
+ EXIT.
+ MEMORIA-BORRAR.
+ MOVE 0 TO MEMORIA.
+ EXIT.

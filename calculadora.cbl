@@ -3,6 +3,21 @@
       * Date: 19/06/2024
       * Purpose: A calculator
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  NUM1/NUM2/RESULTADO take the S sign so negative
+      *             values can be entered and RESTA can go negative.
+      * 2026-08-08  DIV now checks for a zero divisor instead of
+      *             letting the COMPUTE fail.
+      * 2026-08-08  INICIO now loops over CALCULAR so several
+      *             calculations can be run per invocation; OPCION 0
+      *             exits the loop.
+      * 2026-08-08  Every operation now appends a line to
+      *             CALCULADORA.LOG (operands, operator, result, date).
+      * 2026-08-08  NUM1/NUM2/RESULTADO carry a decimal part now
+      *             (PIC 9(4)V9(2), matching Calculadora basica.cbl).
+      * 2026-08-08  Added POTENCIA (5), MODULO (6) and RAIZ (7) to the
+      *             menu.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -12,24 +27,66 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "CALCULADORA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
       *-----------------------
        DATA DIVISION.
-       
+
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 NUM1     PIC 9(3).
-       01 NUM2     PIC 9(3).
-       
-       01 RESULTADO PIC 9(6). 
-       
+       01 NUM1     PIC S9(4)V9(2) SIGN IS LEADING SEPARATE.
+       01 NUM2     PIC S9(4)V9(2) SIGN IS LEADING SEPARATE.
+
+       01 RESULTADO PIC S9(7)V9(2) SIGN IS LEADING SEPARATE.
+
        01 OPCION PIC 9(1).
-       
-       
+
+       01 SEGUIR-CALCULANDO PIC X(3) VALUE "SI ".
+           88 CONTINUAR-CALCULANDO VALUE "SI ".
+
+       01 COCIENTE-TEMP PIC S9(7) SIGN IS LEADING SEPARATE.
+       01 LOG-STATUS PIC X(2).
+       01 FECHA-HOY  PIC 9(8).
+       01 OPERADOR-LOG PIC X(12).
+       01 LINEA-LOG.
+           05 LL-NUM1      PIC -(4)9.9(2).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LL-OPERADOR  PIC X(12).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LL-NUM2      PIC -(4)9.9(2).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LL-RESULTADO PIC -(7)9.9(2).
+           05 FILLER       PIC X VALUE SPACE.
+           05 LL-FECHA     PIC 9(8).
+
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        INICIO.
-       
-           
+
+           PERFORM ABRIR-LOG-FILE.
+           PERFORM CALCULAR UNTIL NOT CONTINUAR-CALCULANDO.
+           CLOSE LOG-FILE.
+
+            STOP RUN.
+
+           ABRIR-LOG-FILE.
+      * Create it on the first run ever, then just keep extending it.
+               OPEN EXTEND LOG-FILE.
+               IF LOG-STATUS = "35"
+                  OPEN OUTPUT LOG-FILE
+                  CLOSE LOG-FILE
+                  OPEN EXTEND LOG-FILE
+               END-IF.
+
+           CALCULAR.
       **
       * The main procedure of the program
       **
@@ -37,62 +94,130 @@
             ACCEPT NUM1.
             DISPLAY "INTRODUZCA EL SEGUNDO VALOR".
             ACCEPT NUM2.
-            
-            DISPLAY "INTRODUZCA VALOR ENTRE 1-4".
-            
-            
-            
+
+            DISPLAY "INTRODUZCA VALOR ENTRE 0-7".
+
+
+
             DISPLAY "1. SUMA"
             DISPLAY "2. RESTA"
             DISPLAY "3. MULTIPLICAR"
             DISPLAY "4. DIVIDIR"
-            
+            DISPLAY "5. POTENCIA"
+            DISPLAY "6. MODULO"
+            DISPLAY "7. RAIZ"
+            DISPLAY "0. SALIR"
+
             ACCEPT OPCION.
-            
+
            IF OPCION = 1
             PERFORM SUMA
-            
+
            END-IF.
-           
+
            IF OPCION = 2
                PERFORM RESTA
-               
+
            END-IF.
-           
+
            IF OPCION = 3
             PERFORM MULT
-            
+
            END-IF.
-           
+
            IF OPCION = 4
             PERFORM DIV
-            
+
            END-IF.
-           
-           
-            
-            STOP RUN.
-            
-           SUMA.  
+
+           IF OPCION = 5
+            PERFORM POTENCIA
+
+           END-IF.
+
+           IF OPCION = 6
+            PERFORM MODULO
+
+           END-IF.
+
+           IF OPCION = 7
+            PERFORM RAIZ
+
+           END-IF.
+
+           IF OPCION = 0
+               MOVE "NO " TO SEGUIR-CALCULANDO
+           END-IF.
+
+           SUMA.
                 COMPUTE RESULTADO = NUM1 + NUM2.
-                
+
                 DISPLAY "ESTE ES EL RESULTADO DE LA SUMA" RESULTADO.
-                
+                MOVE "SUMA" TO OPERADOR-LOG.
+                PERFORM ESCRIBIR-LOG.
+
            RESTA.
                COMPUTE RESULTADO = NUM1 - NUM2.
-                
+
                 DISPLAY "ESTE ES EL RESULTADO" RESULTADO.
-                
+                MOVE "RESTA" TO OPERADOR-LOG.
+                PERFORM ESCRIBIR-LOG.
+
            MULT.
                COMPUTE RESULTADO = NUM1 * NUM2.
-                
+
                 DISPLAY "ESTE ES EL RESULTADO DE LA SUMA" RESULTADO.
+                MOVE "MULTIPLICAR" TO OPERADOR-LOG.
+                PERFORM ESCRIBIR-LOG.
+
            DIV.
-               COMPUTE RESULTADO = NUM1 /  NUM2.
-                
-                DISPLAY "ESTE ES EL RESULTADO DE LA SUMA" RESULTADO.
-           
-             
+               IF NUM2 = 0
+                  DISPLAY "ERROR: DIVISION POR CERO"
+               ELSE
+                  COMPUTE RESULTADO = NUM1 / NUM2
+                  DISPLAY "ESTE ES EL RESULTADO DE LA SUMA" RESULTADO
+                  MOVE "DIVIDIR" TO OPERADOR-LOG
+                  PERFORM ESCRIBIR-LOG
+               END-IF.
+
+           POTENCIA.
+               COMPUTE RESULTADO = NUM1 ** NUM2.
+
+                DISPLAY "ESTE ES EL RESULTADO DE LA POTENCIA" RESULTADO.
+                MOVE "POTENCIA" TO OPERADOR-LOG.
+                PERFORM ESCRIBIR-LOG.
+
+           MODULO.
+               IF NUM2 = 0
+                  DISPLAY "ERROR: DIVISION POR CERO"
+               ELSE
+                  DIVIDE NUM1 BY NUM2
+                      GIVING COCIENTE-TEMP
+                      REMAINDER RESULTADO
+                  DISPLAY "ESTE ES EL RESULTADO DEL MODULO" RESULTADO
+                  MOVE "MODULO" TO OPERADOR-LOG
+                  PERFORM ESCRIBIR-LOG
+               END-IF.
+
+           RAIZ.
+               IF NUM1 < 0
+                  DISPLAY "ERROR: RAIZ DE UN NUMERO NEGATIVO"
+               ELSE
+                  COMPUTE RESULTADO = NUM1 ** 0.5
+                  DISPLAY "ESTE ES EL RESULTADO DE LA RAIZ" RESULTADO
+                  MOVE "RAIZ" TO OPERADOR-LOG
+                  PERFORM ESCRIBIR-LOG
+               END-IF.
+
+           ESCRIBIR-LOG.
+               ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+               MOVE NUM1 TO LL-NUM1.
+               MOVE OPERADOR-LOG TO LL-OPERADOR.
+               MOVE NUM2 TO LL-NUM2.
+               MOVE RESULTADO TO LL-RESULTADO.
+               MOVE FECHA-HOY TO LL-FECHA.
+               WRITE LOG-RECORD FROM LINEA-LOG.
+
            END PROGRAM REMEMBER-THE-OLDC-ALCULATOR.
        
  

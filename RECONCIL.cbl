@@ -0,0 +1,129 @@
+      ******************************************************************
+      * Author:
+      * Date: 2026-08-08
+      * Purpose: Reconciliation report -- reads HISTORIAL_PAGOS.LOG
+      *          (written jointly by FACTURACION.cbl and
+      *          facturacion_beta.cbl) and flags any employee whose
+      *          FACTURACION run and BETA run disagreed on RESULTADO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-PAGOS-FILE ASSIGN TO "HISTORIAL_PAGOS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-PAGOS-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO "RECONCILIACION.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORTE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  HIST-PAGOS-FILE.
+       01  HIST-PAGOS-RECORD PIC X(120).
+
+       FD  REPORTE-FILE.
+       01  REPORTE-RECORD PIC X(160).
+
+       WORKING-STORAGE SECTION.
+           COPY HISTLOG.
+       01 HIST-PAGOS-STATUS PIC X(2).
+       01 REPORTE-STATUS PIC X(2).
+       01 FIN-DE-ARCHIVO PIC X(3) VALUE "NO ".
+           88 HAY-FIN-DE-ARCHIVO VALUE "SI ".
+       01 TOTAL-DISCREPANCIAS PIC 9(5) VALUE 0.
+      * Every entry read so far, so a later entry for the same employee
+      * from the other program can be compared against it.
+       01 TOTAL-VISTOS PIC 9(4) VALUE 0.
+       01 TABLA-VISTOS.
+           05 VISTO OCCURS 500 TIMES.
+              10 V-PROGRAMA  PIC X(12).
+              10 V-CLAVE     PIC X(56).
+              10 V-PERIODO   PIC 9(6).
+              10 V-RESULTADO PIC 9(9)V9(2).
+       01 SUB-VISTO PIC 9(4).
+       01 IDX-COINCIDE PIC 9(4) VALUE 0.
+       01 LINEA-REPORTE PIC X(160).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-HISTORIAL UNTIL HAY-FIN-DE-ARCHIVO.
+           PERFORM ESCRIBIR-RESUMEN.
+           CLOSE HIST-PAGOS-FILE.
+           CLOSE REPORTE-FILE.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT HIST-PAGOS-FILE.
+           IF HIST-PAGOS-STATUS = "35"
+              DISPLAY "NO HAY HISTORIAL_PAGOS.LOG -- NADA QUE HACER"
+              MOVE "SI " TO FIN-DE-ARCHIVO
+           END-IF.
+           OPEN OUTPUT REPORTE-FILE.
+           MOVE "RECONCILIACION FACTURACION vs BETA" TO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+
+       LEER-HISTORIAL.
+           READ HIST-PAGOS-FILE INTO LINEA-HIST-PAGOS
+               AT END
+                   MOVE "SI " TO FIN-DE-ARCHIVO
+               NOT AT END
+                   PERFORM COMPARAR-CON-VISTOS
+                   PERFORM GUARDAR-VISTO
+           END-READ.
+
+       COMPARAR-CON-VISTOS.
+           MOVE 0 TO IDX-COINCIDE.
+           PERFORM VARYING SUB-VISTO FROM 1 BY 1
+                   UNTIL SUB-VISTO > TOTAL-VISTOS
+              IF V-CLAVE (SUB-VISTO) = LH-CLAVE
+                 AND V-PERIODO (SUB-VISTO) = LH-PERIODO
+                 AND V-PROGRAMA (SUB-VISTO) NOT = LH-PROGRAMA
+                 MOVE SUB-VISTO TO IDX-COINCIDE
+              END-IF
+           END-PERFORM.
+           IF IDX-COINCIDE > 0
+              AND V-RESULTADO (IDX-COINCIDE) NOT = LH-RESULTADO
+              PERFORM REPORTAR-DISCREPANCIA
+           END-IF.
+
+       REPORTAR-DISCREPANCIA.
+           ADD 1 TO TOTAL-DISCREPANCIAS.
+           STRING "DISCREPANCIA: " LH-CLAVE " PERIODO=" LH-PERIODO " "
+                  V-PROGRAMA (IDX-COINCIDE) "="
+                  V-RESULTADO (IDX-COINCIDE) " "
+                  LH-PROGRAMA "=" LH-RESULTADO
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           MOVE LINEA-REPORTE TO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+
+       GUARDAR-VISTO.
+           IF TOTAL-VISTOS < 500
+              ADD 1 TO TOTAL-VISTOS
+              MOVE LH-PROGRAMA TO V-PROGRAMA (TOTAL-VISTOS)
+              MOVE LH-CLAVE TO V-CLAVE (TOTAL-VISTOS)
+              MOVE LH-PERIODO TO V-PERIODO (TOTAL-VISTOS)
+              MOVE LH-RESULTADO TO V-RESULTADO (TOTAL-VISTOS)
+           ELSE
+              DISPLAY "AVISO: LIMITE DE " TOTAL-VISTOS
+                 " ENTRADAS VISTAS ALCANZADO, " LH-CLAVE
+                 " NO SE PUEDE COMPARAR"
+           END-IF.
+
+       ESCRIBIR-RESUMEN.
+           MOVE SPACES TO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+           STRING "TOTAL DISCREPANCIAS: " TOTAL-DISCREPANCIAS
+                  DELIMITED BY SIZE INTO LINEA-REPORTE.
+           MOVE LINEA-REPORTE TO REPORTE-RECORD.
+           WRITE REPORTE-RECORD.
+           DISPLAY "RECONCILIACION COMPLETA -- " TOTAL-DISCREPANCIAS
+                   " DISCREPANCIAS. VER RECONCILIACION.TXT".
+
+       END PROGRAM RECONCIL.

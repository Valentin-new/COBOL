@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author:
+      * Date: 2026-08-08
+      * Purpose: Single authoritative payroll calculation, shared by
+      *          FACTURACION.cbl and facturacion_beta.cbl so a raise is
+      *          priced the same way no matter which program runs it.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  Written to reconcile FACTURACION.cbl (which only
+      *             displayed the increment amount as the pay figure)
+      *             against facturacion_beta.cbl (which added the
+      *             increment to the base salary). The gross pay
+      *             including the increment is the authoritative figure
+      *             from here on; both callers now use it.
+      * 2026-08-08  LK-INCREMENTO widened to 4 decimals to match the
+      *             per-grade rate table in FACTURACION.cbl, so a rate
+      *             like 6.5% no longer gets truncated to 6%.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCALC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01 WS-DUMMY PIC X.
+
+       LINKAGE SECTION.
+       01 LK-SALARIO    PIC 9(5)V9(2).
+       01 LK-INCREMENTO PIC 9V9(4).
+       01 LK-MES        PIC 9(10)V9(2).
+       01 LK-RESULTADO  PIC 9(10)V9(2).
+
+       PROCEDURE DIVISION USING LK-SALARIO LK-INCREMENTO LK-MES
+                                LK-RESULTADO.
+       CALCULAR.
+           COMPUTE LK-MES = LK-SALARIO * LK-INCREMENTO.
+           COMPUTE LK-RESULTADO = LK-SALARIO + LK-MES.
+           GOBACK.
+
+       END PROGRAM PAYCALC.
